@@ -8,6 +8,8 @@
                              ACCESS MODE RANDOM
                              RECORD KEY IDX-KEY
                              STATUS IDX-ST.
+           SELECT EXC-FILE   ASSIGN TO EXCFILE
+                             STATUS EXC-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -19,22 +21,42 @@
            03 IDX-SRNAME        PIC X(15).
            03 IDX-DATE          PIC S9(7) COMP-3.
            03 IDX-BALANCE       PIC S9(5) COMP-3.
+       FD  EXC-FILE RECORDING MODE F.
+         01  EXC-REC.
+           05 EXC-DATE          PIC 9(08).
+           05 EXC-TIME          PIC 9(08).
+           05 EXC-ID            PIC 9(05).
+           05 EXC-CRN           PIC 9(03).
+           05 EXC-RETURN-CODE   PIC 9(02).
+           05 EXC-REASON        PIC X(30).
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 IDX-ST            PIC 9(02).
               88 IDX-SUCCES                VALUE 00 97.
+           05 EXC-ST            PIC 9(02).
+              88 EXC-SUCCES                VALUE 00 97.
            05 WS-PROCESS-TYPE   PIC 9(01).
               88 WS-PROCESS-TYPE-VALID     VALUE 1 THRU 9.
            05 WS-INDEX          PIC 9(02).
            05 WS-RESULT         PIC X(15).
            05 WS-CHAR           PIC X(15).
            05 WS-COUNTER        PIC 9(02).
+           05 WS-EXC-REASON     PIC X(30).
+           05 WS-FIRST-CALL-SW  PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-CALL            VALUE 'Y'.
 
        LINKAGE SECTION.
        01 WS-SUB-AREA.
            05 SUB-INP-PROCESS-TYPE  PIC 9(01).
            05 SUB-INP-ID            PIC 9(5).
            05 SUB-INP-CRN           PIC 9(3).
+           05 SUB-INP-AMOUNT        PIC 9(5).
+           05 SUB-INP-NAME          PIC X(15).
+           05 SUB-INP-SURNAME       PIC X(15).
+           05 SUB-INP-DATE          PIC 9(7).
+           05 SUB-INP-BAL-ADJ       PIC S9(5).
+           05 SUB-INP-CLOSE-REQUEST PIC X(01).
+              88 SUB-INP-CLOSE-YES        VALUE 'Y'.
            05 SUB-OUT-PROCESS-TYPE  PIC 9(01).
            05 SUB-OUT-ID            PIC 9(05).
            05 SUB-OUT-CRN           PIC 9(03).
@@ -42,12 +64,21 @@
            05 SUB-OUT-EXPLANATION   PIC X(30).
            05 SUB-OUT-NAME          PIC X(15).
            05 SUB-OUT-SURNAME       PIC X(15).
+           05 SUB-OUT-BALANCE       PIC S9(5).
 
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
-           PERFORM H100-OPEN-FILES
-           PERFORM H200-PROCCES
-           PERFORM H999-PROGRAM-EXIT.
+           IF SUB-INP-CLOSE-YES
+              IF NOT WS-FIRST-CALL
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           ELSE
+              IF WS-FIRST-CALL
+                 PERFORM H100-OPEN-FILES
+                 MOVE 'N' TO WS-FIRST-CALL-SW
+              END-IF
+              PERFORM H200-PROCCES
+           END-IF.
            EXIT PROGRAM.
        0000-END. EXIT.
 
@@ -58,9 +89,28 @@
            MOVE IDX-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF
+           OPEN EXTEND EXC-FILE.
+           IF EXC-ST = 35
+              OPEN OUTPUT EXC-FILE
+           END-IF
+           IF (EXC-ST NOT = 0) AND (EXC-ST NOT = 97)
+           DISPLAY 'EXCEPTION FILE OPEN FAILED: ' EXC-ST
+           MOVE EXC-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF
            READ IDX-FILE.
        H100-END. EXIT.
 
+       H900-LOG-EXCEPTION.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT EXC-TIME FROM TIME
+           MOVE SUB-INP-ID TO EXC-ID
+           MOVE SUB-INP-CRN TO EXC-CRN
+           MOVE SUB-OUT-RETURN-CODE TO EXC-RETURN-CODE
+           MOVE WS-EXC-REASON TO EXC-REASON
+           WRITE EXC-REC.
+       H900-END. EXIT.
+
        H200-PROCCES.
            MOVE SUB-INP-ID TO IDX-ID.
            MOVE SUB-INP-CRN TO IDX-CRN.
@@ -85,6 +135,9 @@
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
            MOVE '***************'       TO SUB-OUT-NAME
            MOVE '***************'     TO SUB-OUT-SURNAME
+           MOVE ZEROES         TO SUB-OUT-BALANCE
+           MOVE 'ID DOESNT EXISTS' TO WS-EXC-REASON
+           PERFORM H900-LOG-EXCEPTION
            DISPLAY 'INVALID ID: ' SUB-INP-ID SUB-INP-CRN
            DISPLAY ' '.
        H210-END. EXIT.
@@ -100,11 +153,30 @@
                 PERFORM H810-WRITE-NOT
               WHEN WS-PROCESS-TYPE = '4'
                 PERFORM H500-UPDATE
+              WHEN WS-PROCESS-TYPE = '5'
+                PERFORM H600-DEPOSIT
+              WHEN WS-PROCESS-TYPE = '6'
+                PERFORM H650-WITHDRAW
               WHEN OTHER
-              DISPLAY 'WRONG PROCESS TYPE'
+                PERFORM H230-INVALID-PROCESS-TYPE
            END-EVALUATE.
        H220-END. EXIT.
 
+       H230-INVALID-PROCESS-TYPE.
+           DISPLAY 'WRONG PROCESS TYPE: ' SUB-INP-PROCESS-TYPE
+           MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
+           MOVE SUB-INP-ID         TO SUB-OUT-ID
+           MOVE SUB-INP-CRN        TO SUB-OUT-CRN
+           MOVE 91             TO SUB-OUT-RETURN-CODE
+           STRING 'WRONG PROCESS TYPE, RC:' 91
+               DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
+           MOVE IDX-NAME       TO SUB-OUT-NAME
+           MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
+           MOVE 'WRONG PROCESS TYPE' TO WS-EXC-REASON
+           PERFORM H900-LOG-EXCEPTION.
+       H230-END. EXIT.
+
        H700-READ.
            DISPLAY 'I AM IN READ FUNCTION'
            MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
@@ -115,6 +187,7 @@
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
            MOVE IDX-NAME       TO SUB-OUT-NAME
            MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
            DISPLAY 'READING ID: ' SUB-INP-ID SUB-INP-CRN
            DISPLAY 'END OF READ FUNCTION'
            DISPLAY ' '.
@@ -130,6 +203,7 @@
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
            MOVE IDX-NAME       TO SUB-OUT-NAME
            MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
            DELETE IDX-FILE RECORD
            END-DELETE
            DISPLAY 'DELETED ID: ' SUB-INP-ID SUB-INP-CRN
@@ -139,22 +213,23 @@
 
        H800-WRITE.
            DISPLAY 'I AM IN WRITE FUNCTION'
-           MOVE ZEROES TO IDX-ID
-           MOVE ZEROES TO IDX-CRN
-           MOVE 'NEWNAME' TO IDX-NAME
-           MOVE 'NEWSURNAME' TO IDX-SRNAME
-           MOVE ZEROES TO IDX-DATE
+           MOVE SUB-INP-ID TO IDX-ID
+           MOVE SUB-INP-CRN TO IDX-CRN
+           MOVE SUB-INP-NAME TO IDX-NAME
+           MOVE SUB-INP-SURNAME TO IDX-SRNAME
+           MOVE SUB-INP-DATE TO IDX-DATE
            MOVE ZEROES TO IDX-BALANCE
            WRITE IDX-REC
            END-WRITE.
-           MOVE 0 TO SUB-OUT-PROCESS-TYPE
-           MOVE 00000 TO SUB-OUT-ID
-           MOVE 000 TO SUB-OUT-CRN
-           MOVE 00 TO SUB-OUT-RETURN-CODE
+           MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
+           MOVE SUB-INP-ID TO SUB-OUT-ID
+           MOVE SUB-INP-CRN TO SUB-OUT-CRN
+           MOVE IDX-ST TO SUB-OUT-RETURN-CODE
            STRING 'WRITING FILE SUCCESSFUL, RC:' IDX-ST
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
-           MOVE 'NEWNAME' TO SUB-OUT-NAME
-           MOVE 'NEWSURNAME' TO SUB-OUT-SURNAME
+           MOVE IDX-NAME TO SUB-OUT-NAME
+           MOVE IDX-SRNAME TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE TO SUB-OUT-BALANCE
            DISPLAY 'WRITTEN ID: ' SUB-INP-ID SUB-INP-CRN
            DISPLAY 'END OF WRITE FUNCTION'
            DISPLAY ' '.
@@ -171,15 +246,34 @@
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
            MOVE IDX-NAME       TO SUB-OUT-NAME
            MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
+           MOVE 'ID ALREADY EXISTS' TO WS-EXC-REASON
+           PERFORM H900-LOG-EXCEPTION
            DISPLAY 'END OF NOT-WRITE FUNCTION'
            DISPLAY ' '.
        H810-END. EXIT.
 
        H500-UPDATE.
            DISPLAY 'I AM IN UPDATE FUNCTION'
-           DISPLAY 'BEFORE UPDATE NAME: ' IDX-NAME
-           MOVE IDX-NAME TO WS-RESULT
-           PERFORM H510-UPDATE-FUNC
+           IF SUB-INP-NAME = SPACES
+              DISPLAY 'BEFORE UPDATE NAME: ' IDX-NAME
+              MOVE IDX-NAME TO WS-RESULT
+              PERFORM H510-UPDATE-FUNC
+              DISPLAY 'AFTER UPDATE NAME: ' IDX-NAME
+           ELSE
+              MOVE SUB-INP-NAME TO IDX-NAME
+           END-IF
+           IF SUB-INP-SURNAME = SPACES
+              PERFORM H520-UPDATE-SRNAME
+           ELSE
+              MOVE SUB-INP-SURNAME TO IDX-SRNAME
+           END-IF
+           IF SUB-INP-BAL-ADJ NOT = ZEROES
+              ADD SUB-INP-BAL-ADJ TO IDX-BALANCE
+           END-IF
+           REWRITE IDX-REC
+           END-REWRITE
+           PERFORM H530-UPDATE-OUTPUT
            DISPLAY 'END OF UPDATE FUNCTION'
            DISPLAY ' '.
        H500-END. EXIT.
@@ -195,15 +289,18 @@
                  ADD 1 TO WS-INDEX
               END-IF
               ADD 1 TO WS-COUNTER
-           END-PERFORM
-           DISPLAY 'AFTER UPDATE NAME: ' IDX-NAME
-           DISPLAY 'BEFORE UPDATE SURNAME: '
+           END-PERFORM.
+       H510-END. EXIT.
+
+       H520-UPDATE-SRNAME.
+           DISPLAY 'BEFORE UPDATE SURNAME: ' IDX-SRNAME
            INSPECT IDX-SRNAME REPLACING
            ALL 'E' BY 'I',
-           'A' BY 'E'.
-           REWRITE IDX-REC.
-           DISPLAY 'AFTER UPDATE SURNAME: ' IDX-SRNAME
+           'A' BY 'E'
+           DISPLAY 'AFTER UPDATE SURNAME: ' IDX-SRNAME.
+       H520-END. EXIT.
 
+       H530-UPDATE-OUTPUT.
            MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
            MOVE SUB-INP-ID TO SUB-OUT-ID
            MOVE SUB-INP-CRN TO SUB-OUT-CRN
@@ -211,10 +308,69 @@
            STRING 'UPDATE FILE SUCCESSFUL,  RC:' IDX-ST
                DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
            MOVE IDX-NAME TO SUB-OUT-NAME
-           MOVE IDX-SRNAME TO SUB-OUT-SURNAME.
-       H510-END. EXIT.
+           MOVE IDX-SRNAME TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE TO SUB-OUT-BALANCE.
+       H530-END. EXIT.
+
+       H600-DEPOSIT.
+           DISPLAY 'I AM IN DEPOSIT FUNCTION'
+           ADD SUB-INP-AMOUNT TO IDX-BALANCE
+           REWRITE IDX-REC
+           END-REWRITE
+           MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
+           MOVE SUB-INP-ID         TO SUB-OUT-ID
+           MOVE SUB-INP-CRN        TO SUB-OUT-CRN
+           MOVE IDX-ST         TO SUB-OUT-RETURN-CODE
+           STRING 'DEPOSIT SUCCESSFUL,     RC:' IDX-ST
+               DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
+           MOVE IDX-NAME       TO SUB-OUT-NAME
+           MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
+           DISPLAY 'NEW BALANCE: ' IDX-BALANCE
+           DISPLAY 'END OF DEPOSIT FUNCTION'
+           DISPLAY ' '.
+       H600-END. EXIT.
+
+       H650-WITHDRAW.
+           DISPLAY 'I AM IN WITHDRAW FUNCTION'
+           IF SUB-INP-AMOUNT > IDX-BALANCE
+              PERFORM H660-WITHDRAW-REJECT
+           ELSE
+              SUBTRACT SUB-INP-AMOUNT FROM IDX-BALANCE
+              REWRITE IDX-REC
+              END-REWRITE
+              MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
+              MOVE SUB-INP-ID         TO SUB-OUT-ID
+              MOVE SUB-INP-CRN        TO SUB-OUT-CRN
+              MOVE IDX-ST         TO SUB-OUT-RETURN-CODE
+              STRING 'WITHDRAW SUCCESSFUL,    RC:' IDX-ST
+                  DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
+              MOVE IDX-NAME       TO SUB-OUT-NAME
+              MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+              MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
+              DISPLAY 'NEW BALANCE: ' IDX-BALANCE
+           END-IF
+           DISPLAY 'END OF WITHDRAW FUNCTION'
+           DISPLAY ' '.
+       H650-END. EXIT.
+
+       H660-WITHDRAW-REJECT.
+           DISPLAY 'WITHDRAWAL WOULD OVERDRAW: ' SUB-INP-ID SUB-INP-CRN
+           MOVE SUB-INP-PROCESS-TYPE TO SUB-OUT-PROCESS-TYPE
+           MOVE SUB-INP-ID         TO SUB-OUT-ID
+           MOVE SUB-INP-CRN        TO SUB-OUT-CRN
+           MOVE 90             TO SUB-OUT-RETURN-CODE
+           STRING 'INSUFFICIENT FUNDS, RC:' 90
+               DELIMITED BY SIZE INTO SUB-OUT-EXPLANATION
+           MOVE IDX-NAME       TO SUB-OUT-NAME
+           MOVE IDX-SRNAME     TO SUB-OUT-SURNAME
+           MOVE IDX-BALANCE    TO SUB-OUT-BALANCE
+           MOVE 'INSUFFICIENT FUNDS' TO WS-EXC-REASON
+           PERFORM H900-LOG-EXCEPTION.
+       H660-END. EXIT.
 
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           CLOSE EXC-FILE.
        H999-END. EXIT.
       *
\ No newline at end of file
