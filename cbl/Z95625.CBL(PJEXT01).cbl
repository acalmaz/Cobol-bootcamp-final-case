@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PJEXT01.
+       AUTHOR. AHMET MELIH CALMAZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE  ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT EXT-FILE  ASSIGN TO EXTFILE
+                             STATUS EXT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01  IDX-REC.
+           03 IDX-KEY.
+             05 IDX-ID          PIC S9(5) COMP-3.
+             05 IDX-CRN         PIC S9(3) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SRNAME        PIC X(15).
+           03 IDX-DATE          PIC S9(7) COMP-3.
+           03 IDX-BALANCE       PIC S9(5) COMP-3.
+       FD  EXT-FILE RECORDING MODE F.
+         01  EXT-REC.
+           05 EXT-ID            PIC 9(05).
+           05 EXT-CRN           PIC 9(03).
+           05 EXT-NAME          PIC X(15).
+           05 EXT-SURNAME       PIC X(15).
+           05 EXT-BALANCE       PIC S9(5).
+           05 EXT-LAST-ACT-DATE PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 IDX-ST            PIC 9(02).
+              88 IDX-EOF                   VALUE 10.
+              88 IDX-SUCCES                VALUE 00 97.
+           05 EXT-ST            PIC 9(02).
+              88 EXT-SUCCES                VALUE 00 97.
+           05 WS-EXTRACT-COUNT  PIC 9(09) COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-EXTRACT-FILE UNTIL IDX-EOF
+           DISPLAY 'ACCOUNTS EXTRACTED: ' WS-EXTRACT-COUNT
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+           MOVE IDX-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET IDX-SUCCES TO TRUE
+           OPEN OUTPUT EXT-FILE.
+           IF (EXT-ST NOT = 0) AND (EXT-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN EXTFILE: ' EXT-ST
+           MOVE EXT-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE.
+       H100-END. EXIT.
+
+       H200-EXTRACT-FILE.
+           MOVE IDX-ID TO EXT-ID
+           MOVE IDX-CRN TO EXT-CRN
+           MOVE IDX-NAME TO EXT-NAME
+           MOVE IDX-SRNAME TO EXT-SURNAME
+           MOVE IDX-BALANCE TO EXT-BALANCE
+           MOVE IDX-DATE TO EXT-LAST-ACT-DATE
+           WRITE EXT-REC
+           END-WRITE
+           ADD 1 TO WS-EXTRACT-COUNT
+           READ IDX-FILE.
+       H200-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE EXT-FILE.
+       H999-END. EXIT.
