@@ -8,9 +8,14 @@
                              STATUS INP-ST.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS OUT-ST.
+           SELECT CHK-FILE   ASSIGN TO CHKFILE
+                             STATUS CHK-ST.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CHK-FILE RECORDING MODE F.
+         01  CHK-REC.
+           05 CHK-COUNT         PIC 9(09).
        FD  OUT-FILE RECORDING MODE F.
          01  OUT-REC.
            05 OUT-PROCESS-TYPE  PIC 9(01).
@@ -20,11 +25,17 @@
            05 OUT-EXPLANATION   PIC X(30).
            05 OUT-NAME          PIC X(15).
            05 OUT-SURNAME       PIC X(15).
+           05 OUT-BALANCE       PIC S9(5).
        FD  INP-FILE RECORDING MODE F.
          01  INP-REC.
            03 INP-PROCESS-TYPE  PIC 9(01).
            03 INP-ID            PIC 9(5).
            03 INP-CRN           PIC 9(3).
+           03 INP-AMOUNT        PIC 9(5).
+           03 INP-NAME          PIC X(15).
+           03 INP-SURNAME       PIC X(15).
+           03 INP-DATE          PIC 9(7).
+           03 INP-BAL-ADJ       PIC S9(5).
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -34,10 +45,23 @@
               88 INP-SUCCES                VALUE 00 97.
            05 OUT-ST            PIC 9(02).
               88 OUT-SUCCESS               VALUE 00 97.
+           05 CHK-ST            PIC 9(02).
+              88 CHK-NOTFOUND              VALUE 35.
+              88 CHK-SUCCES                VALUE 00 97.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+           05 WS-SINCE-CHECKPOINT    PIC 9(05) VALUE 0.
+           05 WS-CHECKPOINT-COUNT    PIC 9(09) COMP-3 VALUE 0.
+           05 WS-RESTART-SKIP        PIC 9(09) COMP-3 VALUE 0.
            05 WS-SUB-AREA.
               07 SUB-INP-PROCESS-TYPE  PIC 9(01).
               07 SUB-INP-ID            PIC 9(5).
               07 SUB-INP-CRN           PIC 9(3).
+              07 SUB-INP-AMOUNT        PIC 9(5).
+              07 SUB-INP-NAME          PIC X(15).
+              07 SUB-INP-SURNAME       PIC X(15).
+              07 SUB-INP-DATE          PIC 9(7).
+              07 SUB-INP-BAL-ADJ       PIC S9(5).
+              07 SUB-INP-CLOSE-REQUEST PIC X(01) VALUE 'N'.
               07 SUB-OUT-PROCESS-TYPE  PIC 9(01).
               07 SUB-OUT-ID            PIC 9(05).
               07 SUB-OUT-CRN           PIC 9(03).
@@ -45,45 +69,116 @@
               07 SUB-OUT-EXPLANATION   PIC X(30).
               07 SUB-OUT-NAME          PIC X(15).
               07 SUB-OUT-SURNAME       PIC X(15).
+              07 SUB-OUT-BALANCE       PIC S9(5).
 
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
            PERFORM H200-PROCCES UNTIL INP-EOF
+           PERFORM H280-CLOSE-SUBPROGRAM
+           PERFORM H270-CLEAR-CHECKPOINT
            PERFORM H999-PROGRAM-EXIT.
            STOP RUN.
        0000-END. EXIT.
 
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' INP-ST
            MOVE INP-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            SET INP-SUCCES TO TRUE
+           PERFORM H110-READ-CHECKPOINT
+           IF WS-RESTART-SKIP > 0
+              OPEN EXTEND OUT-FILE
+              IF OUT-ST = 35
+                 OPEN OUTPUT OUT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF
            IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
            MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            SET OUT-SUCCESS TO TRUE
-           READ INP-FILE.
+           READ INP-FILE
+           IF WS-RESTART-SKIP > 0
+              PERFORM H120-SKIP-TO-CHECKPOINT
+           END-IF.
        H100-END. EXIT.
 
+       H110-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-SKIP
+           OPEN INPUT CHK-FILE.
+           IF CHK-NOTFOUND
+              DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM TOP'
+           ELSE
+              READ CHK-FILE
+              IF CHK-SUCCES
+                 MOVE CHK-COUNT TO WS-RESTART-SKIP
+                 DISPLAY 'RESTART CHECKPOINT FOUND: ' CHK-COUNT
+              END-IF
+              CLOSE CHK-FILE
+           END-IF
+           MOVE WS-RESTART-SKIP TO WS-CHECKPOINT-COUNT.
+       H110-END. EXIT.
+
+       H120-SKIP-TO-CHECKPOINT.
+           DISPLAY 'RESTARTING, SKIPPING RECORDS: ' WS-RESTART-SKIP
+           PERFORM H121-SKIP-ONE-RECORD
+               WS-RESTART-SKIP TIMES.
+       H120-END. EXIT.
+
+       H121-SKIP-ONE-RECORD.
+           READ INP-FILE.
+       H121-END. EXIT.
+
        H200-PROCCES.
            PERFORM H300-INP-SUB
            CALL WS-SUBPROG USING WS-SUB-AREA
            PERFORM H400-OUT-SUB
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              PERFORM H260-WRITE-CHECKPOINT
+           END-IF
            READ INP-FILE.
        H200-END. EXIT.
 
+       H260-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           MOVE WS-CHECKPOINT-COUNT TO CHK-COUNT
+           WRITE CHK-REC
+           CLOSE CHK-FILE
+           MOVE 0 TO WS-SINCE-CHECKPOINT
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD: ' WS-CHECKPOINT-COUNT.
+       H260-END. EXIT.
+
+       H270-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           MOVE 0 TO CHK-COUNT
+           WRITE CHK-REC
+           CLOSE CHK-FILE.
+       H270-END. EXIT.
+
+       H280-CLOSE-SUBPROGRAM.
+           MOVE 'Y' TO SUB-INP-CLOSE-REQUEST
+           CALL WS-SUBPROG USING WS-SUB-AREA.
+       H280-END. EXIT.
+
        H300-INP-SUB.
            MOVE INP-PROCESS-TYPE TO SUB-INP-PROCESS-TYPE
            MOVE INP-ID TO SUB-INP-ID
-           MOVE INP-CRN TO SUB-INP-CRN.
+           MOVE INP-CRN TO SUB-INP-CRN
+           MOVE INP-AMOUNT TO SUB-INP-AMOUNT
+           MOVE INP-NAME TO SUB-INP-NAME
+           MOVE INP-SURNAME TO SUB-INP-SURNAME
+           MOVE INP-DATE TO SUB-INP-DATE
+           MOVE INP-BAL-ADJ TO SUB-INP-BAL-ADJ.
        H300-END. EXIT.
 
        H400-OUT-SUB.
@@ -94,6 +189,7 @@
            MOVE SUB-OUT-EXPLANATION TO OUT-EXPLANATION
            MOVE SUB-OUT-NAME TO OUT-NAME
            MOVE SUB-OUT-SURNAME TO OUT-SURNAME
+           MOVE SUB-OUT-BALANCE TO OUT-BALANCE
            WRITE OUT-REC
            END-WRITE.
        H400-END. EXIT.
