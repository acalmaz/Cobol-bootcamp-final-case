@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PJRPT01.
+       AUTHOR. AHMET MELIH CALMAZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP-FILE ASSIGN TO INPFILE
+                             STATUS INP-ST.
+           SELECT OUT-FILE ASSIGN TO OUTFILE
+                             STATUS OUT-ST.
+           SELECT CTL-FILE ASSIGN TO CTLFILE
+                             STATUS CTL-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INP-FILE RECORDING MODE F.
+         01  INP-REC.
+           03 INP-PROCESS-TYPE  PIC 9(01).
+           03 INP-ID            PIC 9(5).
+           03 INP-CRN           PIC 9(3).
+           03 INP-AMOUNT        PIC 9(5).
+           03 INP-NAME          PIC X(15).
+           03 INP-SURNAME       PIC X(15).
+           03 INP-DATE          PIC 9(7).
+           03 INP-BAL-ADJ       PIC S9(5).
+       FD  OUT-FILE RECORDING MODE F.
+         01  OUT-REC.
+           05 OUT-PROCESS-TYPE  PIC 9(01).
+           05 OUT-ID            PIC 9(05).
+           05 OUT-CRN           PIC 9(03).
+           05 OUT-RETURN-CODE   PIC 9(02).
+           05 OUT-EXPLANATION   PIC X(30).
+           05 OUT-NAME          PIC X(15).
+           05 OUT-SURNAME       PIC X(15).
+           05 OUT-BALANCE       PIC S9(5).
+       FD  CTL-FILE RECORDING MODE F.
+         01  CTL-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 INP-ST            PIC 9(02).
+              88 INP-EOF                   VALUE 10.
+              88 INP-SUCCES                VALUE 00 97.
+           05 OUT-ST            PIC 9(02).
+              88 OUT-EOF                   VALUE 10.
+              88 OUT-SUCCES                VALUE 00 97.
+           05 CTL-ST            PIC 9(02).
+           05 WS-INP-COUNT      PIC 9(09) COMP-3 VALUE 0.
+           05 WS-OUT-COUNT      PIC 9(09) COMP-3 VALUE 0.
+           05 WS-TYPE-IX        PIC 9(02).
+           05 WS-RC-IX          PIC 9(03).
+           05 WS-LINE           PIC X(80).
+           05 WS-EDIT-COUNT     PIC ZZZZZZZZ9.
+         01  WS-TYPE-TABLE.
+           05 WS-TYPE-COUNT OCCURS 10 TIMES PIC 9(09) COMP-3.
+         01  WS-RC-TABLE.
+           05 WS-RC-COUNT   OCCURS 100 TIMES PIC 9(09) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-COUNT-INPUT UNTIL INP-EOF
+           PERFORM H300-TALLY-OUTPUT UNTIL OUT-EOF
+           PERFORM H400-WRITE-REPORT
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  INP-FILE.
+           IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' INP-ST
+           MOVE INP-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET INP-SUCCES TO TRUE
+           OPEN INPUT  OUT-FILE.
+           IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
+           MOVE OUT-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET OUT-SUCCES TO TRUE
+           OPEN OUTPUT CTL-FILE.
+           IF (CTL-ST NOT = 0) AND (CTL-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN CTLFILE: ' CTL-ST
+           MOVE CTL-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-INIT-TABLES
+           READ INP-FILE
+           READ OUT-FILE.
+       H100-END. EXIT.
+
+       H110-INIT-TABLES.
+           MOVE 1 TO WS-TYPE-IX
+           PERFORM H111-INIT-TYPE UNTIL WS-TYPE-IX > 10
+           MOVE 1 TO WS-RC-IX
+           PERFORM H112-INIT-RC UNTIL WS-RC-IX > 100.
+       H110-END. EXIT.
+
+       H111-INIT-TYPE.
+           MOVE 0 TO WS-TYPE-COUNT(WS-TYPE-IX)
+           ADD 1 TO WS-TYPE-IX.
+       H111-END. EXIT.
+
+       H112-INIT-RC.
+           MOVE 0 TO WS-RC-COUNT(WS-RC-IX)
+           ADD 1 TO WS-RC-IX.
+       H112-END. EXIT.
+
+       H200-COUNT-INPUT.
+           ADD 1 TO WS-INP-COUNT
+           READ INP-FILE.
+       H200-END. EXIT.
+
+       H300-TALLY-OUTPUT.
+           ADD 1 TO WS-OUT-COUNT
+           COMPUTE WS-TYPE-IX = OUT-PROCESS-TYPE + 1
+           ADD 1 TO WS-TYPE-COUNT(WS-TYPE-IX)
+           COMPUTE WS-RC-IX = OUT-RETURN-CODE + 1
+           ADD 1 TO WS-RC-COUNT(WS-RC-IX)
+           READ OUT-FILE.
+       H300-END. EXIT.
+
+       H400-WRITE-REPORT.
+           MOVE SPACES TO WS-LINE
+           STRING 'PJRPT01 - CONTROL/RECONCILIATION REPORT'
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE SPACES TO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE SPACES TO WS-LINE
+           STRING 'COUNTS BY OUT-PROCESS-TYPE' DELIMITED BY SIZE
+               INTO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE 0 TO WS-TYPE-IX
+           PERFORM H410-WRITE-TYPE-LINE UNTIL WS-TYPE-IX > 9
+           MOVE SPACES TO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE SPACES TO WS-LINE
+           STRING 'COUNTS BY OUT-RETURN-CODE' DELIMITED BY SIZE
+               INTO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE 0 TO WS-RC-IX
+           PERFORM H420-WRITE-RC-LINE UNTIL WS-RC-IX > 99
+           MOVE SPACES TO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           PERFORM H430-WRITE-GRAND-TOTAL.
+       H400-END. EXIT.
+
+       H410-WRITE-TYPE-LINE.
+           IF WS-TYPE-COUNT(WS-TYPE-IX + 1) > 0
+              MOVE SPACES TO WS-LINE
+              MOVE WS-TYPE-COUNT(WS-TYPE-IX + 1) TO WS-EDIT-COUNT
+              STRING '  PROCESS TYPE ' WS-TYPE-IX
+                  ' ............. ' WS-EDIT-COUNT
+                  DELIMITED BY SIZE INTO WS-LINE
+              MOVE WS-LINE TO CTL-REC
+              WRITE CTL-REC
+           END-IF
+           ADD 1 TO WS-TYPE-IX.
+       H410-END. EXIT.
+
+       H420-WRITE-RC-LINE.
+           IF WS-RC-COUNT(WS-RC-IX + 1) > 0
+              MOVE SPACES TO WS-LINE
+              MOVE WS-RC-COUNT(WS-RC-IX + 1) TO WS-EDIT-COUNT
+              STRING '  RETURN CODE  ' WS-RC-IX
+                  ' ............. ' WS-EDIT-COUNT
+                  DELIMITED BY SIZE INTO WS-LINE
+              MOVE WS-LINE TO CTL-REC
+              WRITE CTL-REC
+           END-IF
+           ADD 1 TO WS-RC-IX.
+       H420-END. EXIT.
+
+       H430-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO WS-LINE
+           MOVE WS-INP-COUNT TO WS-EDIT-COUNT
+           STRING 'INPFILE RECORD COUNT ......... ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE SPACES TO WS-LINE
+           MOVE WS-OUT-COUNT TO WS-EDIT-COUNT
+           STRING 'OUTFILE RECORD COUNT ......... ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC
+           MOVE SPACES TO WS-LINE
+           IF WS-INP-COUNT = WS-OUT-COUNT
+              STRING 'RECONCILIATION ................ BALANCED'
+                  DELIMITED BY SIZE INTO WS-LINE
+           ELSE
+              STRING 'RECONCILIATION ............ OUT OF BALANCE'
+                  DELIMITED BY SIZE INTO WS-LINE
+           END-IF
+           MOVE WS-LINE TO CTL-REC
+           WRITE CTL-REC.
+       H430-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE INP-FILE.
+           CLOSE OUT-FILE.
+           CLOSE CTL-FILE.
+       H999-END. EXIT.
