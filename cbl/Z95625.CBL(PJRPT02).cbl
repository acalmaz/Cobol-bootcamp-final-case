@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PJRPT02.
+       AUTHOR. AHMET MELIH CALMAZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE  ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT DORM-FILE ASSIGN TO DORMFILE
+                             STATUS DORM-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01  IDX-REC.
+           03 IDX-KEY.
+             05 IDX-ID          PIC S9(5) COMP-3.
+             05 IDX-CRN         PIC S9(3) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SRNAME        PIC X(15).
+           03 IDX-DATE          PIC S9(7) COMP-3.
+           03 IDX-BALANCE       PIC S9(5) COMP-3.
+       FD  DORM-FILE RECORDING MODE F.
+         01  DORM-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 IDX-ST            PIC 9(02).
+              88 IDX-EOF                   VALUE 10.
+              88 IDX-SUCCES                VALUE 00 97.
+           05 DORM-ST           PIC 9(02).
+           05 WS-CUTOFF-DATE    PIC 9(7).
+           05 WS-DORMANT-COUNT  PIC 9(09) COMP-3 VALUE 0.
+           05 WS-LINE           PIC X(80).
+           05 WS-EDIT-ID        PIC ZZZZ9.
+           05 WS-EDIT-CRN       PIC ZZ9.
+           05 WS-EDIT-DATE      PIC 9(7).
+           05 WS-EDIT-BAL       PIC -(5)9.
+           05 WS-EDIT-COUNT     PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-SCAN-FILE UNTIL IDX-EOF
+           PERFORM H300-WRITE-SUMMARY
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           ACCEPT WS-CUTOFF-DATE.
+           OPEN INPUT  IDX-FILE.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+           MOVE IDX-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET IDX-SUCCES TO TRUE
+           OPEN OUTPUT DORM-FILE.
+           IF (DORM-ST NOT = 0) AND (DORM-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN DORMFILE: ' DORM-ST
+           MOVE DORM-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-WRITE-HEADER
+           READ IDX-FILE.
+       H100-END. EXIT.
+
+       H110-WRITE-HEADER.
+           MOVE SPACES TO WS-LINE
+           STRING 'PJRPT02 - DORMANT ACCOUNT REPORT, CUTOFF DATE: '
+               WS-CUTOFF-DATE DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO DORM-REC
+           WRITE DORM-REC.
+       H110-END. EXIT.
+
+       H200-SCAN-FILE.
+           IF IDX-DATE < WS-CUTOFF-DATE
+              PERFORM H210-WRITE-DORMANT-LINE
+           END-IF
+           READ IDX-FILE.
+       H200-END. EXIT.
+
+       H210-WRITE-DORMANT-LINE.
+           ADD 1 TO WS-DORMANT-COUNT
+           MOVE IDX-ID TO WS-EDIT-ID
+           MOVE IDX-CRN TO WS-EDIT-CRN
+           MOVE IDX-DATE TO WS-EDIT-DATE
+           MOVE IDX-BALANCE TO WS-EDIT-BAL
+           MOVE SPACES TO WS-LINE
+           STRING 'ID: ' WS-EDIT-ID ' CRN: ' WS-EDIT-CRN
+               ' NAME: ' IDX-NAME ' SURNAME: ' IDX-SRNAME
+               ' LAST ACTIVITY: ' WS-EDIT-DATE ' BALANCE: ' WS-EDIT-BAL
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO DORM-REC
+           WRITE DORM-REC.
+       H210-END. EXIT.
+
+       H300-WRITE-SUMMARY.
+           MOVE SPACES TO WS-LINE
+           MOVE WS-DORMANT-COUNT TO WS-EDIT-COUNT
+           STRING 'TOTAL DORMANT ACCOUNTS: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO DORM-REC
+           WRITE DORM-REC.
+       H300-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE DORM-FILE.
+       H999-END. EXIT.
